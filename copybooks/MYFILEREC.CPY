@@ -0,0 +1,23 @@
+      ******************************************************************
+      * MYFILEREC.CPY
+      * Record layout for MY-FILE, the daily transaction feed.
+      * MF-TRANS-ID is the indexed record key.  A record is either a
+      * detail (MF-RECORD-TYPE = 'D') carrying a transaction, or the
+      * single trailer (MF-RECORD-TYPE = 'T') carrying the count of
+      * detail records the sending system expects us to find.  The
+      * trailer is written with a high-value key so it sorts and reads
+      * last in the KSDS.
+      ******************************************************************
+       01  MY-FILE-RECORD.
+           05  MF-TRANS-ID             PIC X(10).
+           05  MF-RECORD-TYPE          PIC X(01).
+               88  MF-DETAIL-RECORD    VALUE 'D'.
+               88  MF-TRAILER-RECORD   VALUE 'T'.
+           05  MF-DETAIL-DATA.
+               10  MF-AMOUNT           PIC S9(9)V99 COMP-3.
+               10  MF-TRANS-DATE       PIC 9(08).
+               10  MF-STATUS-CODE      PIC X(02).
+               10  FILLER              PIC X(05).
+           05  MF-TRAILER-DATA REDEFINES MF-DETAIL-DATA.
+               10  MF-EXPECTED-COUNT   PIC 9(09).
+               10  FILLER              PIC X(12).

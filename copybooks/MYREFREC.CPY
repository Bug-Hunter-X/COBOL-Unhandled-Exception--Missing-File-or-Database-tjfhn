@@ -0,0 +1,10 @@
+      ******************************************************************
+      * MYREFREC.CPY
+      * Record layout for the reference/master file used to validate
+      * that a MY-FILE transaction ID is a known, legitimate account.
+      * Keyed on RF-TRANS-ID to match MF-TRANS-ID in MYFILEREC.CPY.
+      ******************************************************************
+       01  REF-FILE-RECORD.
+           05  RF-TRANS-ID             PIC X(10).
+           05  RF-ACCOUNT-NAME         PIC X(30).
+           05  RF-STATUS-CODE          PIC X(02).

@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * Record layout for the persistent AUDIT-FILE.  Status and
+      * completion messages that used to go only to DISPLAY (and age
+      * out with the job's SYSOUT) are appended here instead, so a run
+      * can be answered for on a later date.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  AUD-FILE-STATUS         PIC X(02).
+           05  AUD-MESSAGE             PIC X(60).

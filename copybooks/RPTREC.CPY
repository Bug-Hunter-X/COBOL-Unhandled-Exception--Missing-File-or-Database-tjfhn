@@ -0,0 +1,6 @@
+      ******************************************************************
+      * RPTREC.CPY
+      * Record layout for the end-of-run summary REPORT-FILE.  Each
+      * record is one print line of the report.
+      ******************************************************************
+       01  REPORT-RECORD                  PIC X(80).

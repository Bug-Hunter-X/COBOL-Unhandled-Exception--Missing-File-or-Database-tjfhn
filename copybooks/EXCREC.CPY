@@ -0,0 +1,14 @@
+      ******************************************************************
+      * EXCREC.CPY
+      * Record layout for the EXCEPTION-FILE.  Every rejected or
+      * unreadable record -- a bad OPEN, a trailer mismatch, or a
+      * MY-FILE detail that fails reference-file validation -- is
+      * logged here so operations has a durable record to attach to
+      * an incident ticket.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-TIMESTAMP           PIC X(21).
+           05  EXC-FILE-NAME           PIC X(08).
+           05  EXC-FILE-STATUS         PIC X(02).
+           05  EXC-TRANS-ID            PIC X(10).
+           05  EXC-REASON              PIC X(50).

@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RESTREC.CPY
+      * Record layout for the RESTART-FILE.  Holds the key of the last
+      * MY-FILE detail record successfully processed, so an abended run
+      * can resume the READ loop from that point instead of
+      * reprocessing the whole file.
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RST-LAST-KEY            PIC X(10).
+           05  RST-TIMESTAMP           PIC X(21).
+           05  RST-RECORDS-PROCESSED   PIC 9(09).
+           05  RST-RECORDS-REJECTED    PIC 9(09).

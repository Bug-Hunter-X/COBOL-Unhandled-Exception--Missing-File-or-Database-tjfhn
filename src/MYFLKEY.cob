@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYFLKEY.
+       AUTHOR. DATA-PROCESSING.
+
+      ******************************************************************
+      * Direct-read lookup helper for MY-FILE.  MY-FILE is an indexed
+      * KSDS keyed on MF-TRANS-ID, so a single transaction can be
+      * fetched with one keyed READ instead of a full sequential scan.
+      * Intended for month-end reconciliation jobs that only need to
+      * resolve a handful of transaction IDs.  The ID to look up is
+      * supplied as the first command-line argument / PARM value.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MY-FILE ASSIGN TO "MYFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MF-TRANS-ID
+               FILE STATUS IS WS-MY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MY-FILE.
+           COPY MYFILEREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MY-FILE-STATUS              PIC X(02).
+       01  WS-LOOKUP-KEY                  PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           MOVE SPACES TO WS-LOOKUP-KEY
+           ACCEPT WS-LOOKUP-KEY FROM COMMAND-LINE
+
+           OPEN INPUT MY-FILE
+           IF WS-MY-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file: " WS-MY-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOOKUP-KEY TO MF-TRANS-ID
+           READ MY-FILE
+               INVALID KEY
+                   DISPLAY "Transaction not found: " WS-LOOKUP-KEY
+               NOT INVALID KEY
+                   DISPLAY "Transaction found: " MF-TRANS-ID
+                   DISPLAY "  Amount: " MF-AMOUNT
+                   DISPLAY "  Date:   " MF-TRANS-DATE
+                   DISPLAY "  Status: " MF-STATUS-CODE
+           END-READ
+
+           CLOSE MY-FILE
+           STOP RUN.

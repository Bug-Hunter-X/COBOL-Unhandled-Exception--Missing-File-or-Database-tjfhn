@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYFLPROC.
+       AUTHOR. DATA-PROCESSING.
+
+      ******************************************************************
+      * Daily batch driver for MY-FILE, the transaction feed.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MY-FILE ASSIGN TO "MYFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MF-TRANS-ID
+               FILE STATUS IS WS-MY-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT REF-FILE ASSIGN TO "REFFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RF-TRANS-ID
+               FILE STATUS IS WS-REF-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MY-FILE.
+           COPY MYFILEREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCREC.
+
+       FD  RESTART-FILE.
+           COPY RESTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  REF-FILE.
+           COPY MYREFREC.
+
+       FD  REPORT-FILE.
+           COPY RPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MY-FILE-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-EXC-FILE-STATUS             PIC X(02).
+       01  WS-MY-FILE-EOF                 PIC X(01) VALUE 'N'.
+           88  MY-FILE-AT-END             VALUE 'Y'.
+       01  WS-RECORDS-READ                PIC 9(09) VALUE ZERO.
+       01  WS-CURRENT-TIMESTAMP           PIC X(21).
+       01  WS-EXC-REASON                  PIC X(50).
+       01  WS-ABORT-RUN                   PIC X(01) VALUE 'N'.
+           88  ABORT-RUN                  VALUE 'Y'.
+       01  WS-TRAILER-FOUND               PIC X(01) VALUE 'N'.
+           88  TRAILER-FOUND              VALUE 'Y'.
+       01  WS-EXPECTED-COUNT              PIC 9(09) VALUE ZERO.
+       01  WS-RESTART-FILE-STATUS         PIC X(02).
+       01  WS-RUN-PARM                    PIC X(10) VALUE SPACES.
+       01  WS-RESTART-MODE                PIC X(01) VALUE 'N'.
+           88  RESTART-MODE               VALUE 'Y'.
+       01  WS-RESTART-KEY                 PIC X(10) VALUE SPACES.
+       01  WS-LAST-KEY-PROCESSED          PIC X(10) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(05) VALUE 50.
+       01  WS-CHECKPOINT-COUNTER          PIC 9(05) VALUE ZERO.
+       01  WS-AUDIT-FILE-STATUS           PIC X(02).
+       01  WS-AUDIT-MESSAGE               PIC X(60).
+       01  WS-REF-FILE-STATUS             PIC X(02).
+       01  WS-RECORDS-REJECTED            PIC 9(09) VALUE ZERO.
+       01  WS-EXC-TRANS-ID                PIC X(10) VALUE SPACES.
+       01  WS-RECORD-REJECTED             PIC X(01) VALUE 'N'.
+           88  RECORD-REJECTED            VALUE 'Y'.
+       01  WS-EXC-FILE-NAME                PIC X(08) VALUE SPACES.
+       01  WS-EXC-SRC-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-REF-FILE-OPENED              PIC X(01) VALUE 'N'.
+           88  REF-FILE-OPENED             VALUE 'Y'.
+       01  WS-REPORT-FILE-STATUS           PIC X(02).
+       01  WS-RUN-START-TIMESTAMP          PIC X(21).
+       01  WS-RUN-END-TIMESTAMP            PIC X(21).
+       01  WS-RPT-RECORDS-READ             PIC ZZZZZZZZ9.
+       01  WS-RPT-RECORDS-REJECTED         PIC ZZZZZZZZ9.
+       01  WS-RPT-LINE                     PIC X(80).
+       01  WS-AUD-STATUS                   PIC X(02) VALUE SPACES.
+       01  WS-EXC-FILE-OPENED              PIC X(01) VALUE 'N'.
+           88  EXC-FILE-OPENED             VALUE 'Y'.
+       01  WS-AUDIT-FILE-OPENED            PIC X(01) VALUE 'N'.
+           88  AUDIT-FILE-OPENED           VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE
+           IF NOT ABORT-RUN
+               PERFORM 1100-OPEN-MY-FILE
+           END-IF
+
+           IF NOT ABORT-RUN
+               PERFORM 2100-READ-MY-FILE-RECORD
+               PERFORM UNTIL MY-FILE-AT-END
+                   PERFORM 2200-PROCESS-MY-FILE-RECORD
+                   PERFORM 2100-READ-MY-FILE-RECORD
+               END-PERFORM
+
+               MOVE "End of file reached on MY-FILE" TO WS-AUDIT-MESSAGE
+               MOVE WS-MY-FILE-STATUS TO WS-AUD-STATUS
+               PERFORM 8000-WRITE-AUDIT-RECORD
+               DISPLAY "Records read: " WS-RECORDS-READ
+
+               PERFORM 2950-RECONCILE-TRAILER-COUNT
+
+               CLOSE MY-FILE
+           END-IF
+
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO WS-RUN-START-TIMESTAMP
+           PERFORM 1010-OPEN-EXCEPTION-FILE
+           PERFORM 1020-OPEN-AUDIT-FILE
+           IF NOT ABORT-RUN
+               PERFORM 1030-OPEN-REF-FILE
+           END-IF
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-RUN-PARM = "RESTART" AND NOT ABORT-RUN
+               SET RESTART-MODE TO TRUE
+               PERFORM 1050-READ-RESTART-CHECKPOINT
+           END-IF.
+
+       1010-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXC-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF WS-EXC-FILE-STATUS = "00"
+               SET EXC-FILE-OPENED TO TRUE
+           ELSE
+               DISPLAY "Error opening exception file: "
+                   WS-EXC-FILE-STATUS
+               SET ABORT-RUN TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1020-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS = "00"
+               SET AUDIT-FILE-OPENED TO TRUE
+           ELSE
+               DISPLAY "Error opening audit file: "
+                   WS-AUDIT-FILE-STATUS
+               SET ABORT-RUN TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1030-OPEN-REF-FILE.
+           OPEN INPUT REF-FILE
+           IF WS-REF-FILE-STATUS = "00"
+               SET REF-FILE-OPENED TO TRUE
+           ELSE
+               MOVE "Error opening reference file" TO WS-AUDIT-MESSAGE
+               MOVE WS-REF-FILE-STATUS TO WS-AUD-STATUS
+               PERFORM 8000-WRITE-AUDIT-RECORD
+               MOVE SPACES TO WS-EXC-TRANS-ID
+               MOVE WS-REF-FILE-STATUS TO WS-EXC-SRC-STATUS
+               MOVE "REFFILE"  TO WS-EXC-FILE-NAME
+               MOVE "UNABLE TO OPEN REFERENCE FILE FOR VALIDATION"
+                   TO WS-EXC-REASON
+               PERFORM 2900-WRITE-EXCEPTION-RECORD
+               SET ABORT-RUN TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1050-READ-RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE RST-LAST-KEY          TO WS-RESTART-KEY
+                       MOVE RST-RECORDS-PROCESSED TO WS-RECORDS-READ
+                       MOVE RST-RECORDS-REJECTED  TO WS-RECORDS-REJECTED
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1100-OPEN-MY-FILE.
+           OPEN INPUT MY-FILE
+           EVALUATE WS-MY-FILE-STATUS
+               WHEN "00"
+                   IF RESTART-MODE AND WS-RESTART-KEY NOT = SPACES
+                       PERFORM 1150-RESUME-FROM-CHECKPOINT
+                   END-IF
+               WHEN "35"
+                   MOVE "File missing, skip this run"
+                       TO WS-AUDIT-MESSAGE
+                   MOVE WS-MY-FILE-STATUS TO WS-AUD-STATUS
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+                   PERFORM 1190-SET-MY-FILE-EXC-FIELDS
+                   MOVE "FILE MISSING - RUN SKIPPED" TO WS-EXC-REASON
+                   PERFORM 2900-WRITE-EXCEPTION-RECORD
+                   SET ABORT-RUN TO TRUE
+               WHEN "37"
+                   MOVE "Error opening file, invalid open mode"
+                       TO WS-AUDIT-MESSAGE
+                   MOVE WS-MY-FILE-STATUS TO WS-AUD-STATUS
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+                   PERFORM 1190-SET-MY-FILE-EXC-FIELDS
+                   MOVE "INVALID OPEN MODE FOR MY-FILE" TO WS-EXC-REASON
+                   PERFORM 2900-WRITE-EXCEPTION-RECORD
+                   SET ABORT-RUN TO TRUE
+                   MOVE 16 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE "Error opening file" TO WS-AUDIT-MESSAGE
+                   MOVE WS-MY-FILE-STATUS TO WS-AUD-STATUS
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+                   PERFORM 1190-SET-MY-FILE-EXC-FIELDS
+                   MOVE "UNEXPECTED FAILURE OPENING MY-FILE"
+                       TO WS-EXC-REASON
+                   PERFORM 2900-WRITE-EXCEPTION-RECORD
+                   SET ABORT-RUN TO TRUE
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       1190-SET-MY-FILE-EXC-FIELDS.
+           MOVE "MYFILE"           TO WS-EXC-FILE-NAME
+           MOVE WS-MY-FILE-STATUS  TO WS-EXC-SRC-STATUS
+           MOVE SPACES             TO WS-EXC-TRANS-ID.
+
+       1150-RESUME-FROM-CHECKPOINT.
+           MOVE WS-RESTART-KEY TO MF-TRANS-ID
+           START MY-FILE KEY IS GREATER THAN MF-TRANS-ID
+               INVALID KEY
+                   DISPLAY "Restart key not found, resuming from start"
+                   DISPLAY "  Key: " WS-RESTART-KEY
+                   MOVE ZERO TO WS-RECORDS-READ
+                   MOVE ZERO TO WS-RECORDS-REJECTED
+           END-START.
+
+       2100-READ-MY-FILE-RECORD.
+           READ MY-FILE NEXT RECORD
+               AT END SET MY-FILE-AT-END TO TRUE
+           END-READ.
+
+       2200-PROCESS-MY-FILE-RECORD.
+           EVALUATE TRUE
+               WHEN MF-TRAILER-RECORD
+                   SET TRAILER-FOUND TO TRUE
+                   MOVE MF-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               WHEN MF-DETAIL-RECORD
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2300-VALIDATE-AGAINST-REF-FILE
+                   IF RECORD-REJECTED
+                       ADD 1 TO WS-RECORDS-REJECTED
+                       MOVE "MYFILE"       TO WS-EXC-FILE-NAME
+                       MOVE SPACES         TO WS-EXC-SRC-STATUS
+                       MOVE MF-TRANS-ID    TO WS-EXC-TRANS-ID
+                       MOVE "TRANSACTION ID NOT FOUND IN REFERENCE FILE"
+                           TO WS-EXC-REASON
+                       PERFORM 2900-WRITE-EXCEPTION-RECORD
+                   ELSE
+                       MOVE MF-TRANS-ID TO WS-LAST-KEY-PROCESSED
+                       PERFORM 2250-CHECKPOINT-IF-NEEDED
+                   END-IF
+           END-EVALUATE.
+
+       2300-VALIDATE-AGAINST-REF-FILE.
+           MOVE 'N' TO WS-RECORD-REJECTED
+           MOVE MF-TRANS-ID TO RF-TRANS-ID
+           READ REF-FILE
+               INVALID KEY SET RECORD-REJECTED TO TRUE
+           END-READ.
+
+       2250-CHECKPOINT-IF-NEEDED.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2260-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       2260-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               MOVE WS-LAST-KEY-PROCESSED TO RST-LAST-KEY
+               MOVE FUNCTION CURRENT-DATE TO RST-TIMESTAMP
+               MOVE WS-RECORDS-READ TO RST-RECORDS-PROCESSED
+               MOVE WS-RECORDS-REJECTED TO RST-RECORDS-REJECTED
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY "Error opening restart file for checkpoint: "
+                   WS-RESTART-FILE-STATUS
+               MOVE "RESTARTF" TO WS-EXC-FILE-NAME
+               MOVE WS-RESTART-FILE-STATUS TO WS-EXC-SRC-STATUS
+               MOVE SPACES TO WS-EXC-TRANS-ID
+               MOVE "UNABLE TO OPEN RESTART FILE FOR CHECKPOINT"
+                   TO WS-EXC-REASON
+               PERFORM 2900-WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       2950-RECONCILE-TRAILER-COUNT.
+           IF NOT TRAILER-FOUND
+               DISPLAY "Trailer record not found on MY-FILE"
+               PERFORM 1190-SET-MY-FILE-EXC-FIELDS
+               MOVE "MISSING TRAILER RECORD" TO WS-EXC-REASON
+               PERFORM 2900-WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-EXPECTED-COUNT NOT = WS-RECORDS-READ
+                   DISPLAY "Trailer count mismatch - expected: "
+                       WS-EXPECTED-COUNT " actual: " WS-RECORDS-READ
+                   PERFORM 1190-SET-MY-FILE-EXC-FIELDS
+                   MOVE "TRAILER RECORD COUNT MISMATCH" TO WS-EXC-REASON
+                   PERFORM 2900-WRITE-EXCEPTION-RECORD
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       2900-WRITE-EXCEPTION-RECORD.
+           IF EXC-FILE-OPENED
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+               MOVE WS-EXC-FILE-NAME      TO EXC-FILE-NAME
+               MOVE WS-EXC-SRC-STATUS     TO EXC-FILE-STATUS
+               MOVE WS-EXC-TRANS-ID       TO EXC-TRANS-ID
+               MOVE WS-EXC-REASON         TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+           ELSE
+               DISPLAY "Exception file unavailable - reason: "
+                   WS-EXC-REASON
+           END-IF.
+
+       8000-WRITE-AUDIT-RECORD.
+           IF AUDIT-FILE-OPENED
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+               MOVE WS-AUD-STATUS        TO AUD-FILE-STATUS
+               MOVE WS-AUDIT-MESSAGE     TO AUD-MESSAGE
+               WRITE AUDIT-RECORD
+           ELSE
+               DISPLAY "Audit file unavailable - message: "
+                   WS-AUDIT-MESSAGE
+           END-IF.
+
+       9100-WRITE-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TIMESTAMP
+           MOVE WS-RECORDS-READ       TO WS-RPT-RECORDS-READ
+           MOVE WS-RECORDS-REJECTED   TO WS-RPT-RECORDS-REJECTED
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS = "00"
+               MOVE "MY-FILE PROCESSING SUMMARY REPORT" TO WS-RPT-LINE
+               WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "Run start:    " WS-RUN-START-TIMESTAMP
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "Run end:      " WS-RUN-END-TIMESTAMP
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "Records read:     " WS-RPT-RECORDS-READ
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "Records rejected: " WS-RPT-RECORDS-REJECTED
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "Final MY-FILE status: " WS-MY-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+               CLOSE REPORT-FILE
+           ELSE
+               DISPLAY "Error opening report file: "
+                   WS-REPORT-FILE-STATUS
+               MOVE "SUMRPT" TO WS-EXC-FILE-NAME
+               MOVE WS-REPORT-FILE-STATUS TO WS-EXC-SRC-STATUS
+               MOVE SPACES TO WS-EXC-TRANS-ID
+               MOVE "UNABLE TO OPEN REPORT FILE FOR SUMMARY"
+                   TO WS-EXC-REASON
+               PERFORM 2900-WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       9000-FINALIZE.
+           PERFORM 9100-WRITE-SUMMARY-REPORT
+           IF REF-FILE-OPENED
+               CLOSE REF-FILE
+           END-IF
+           IF EXC-FILE-OPENED
+               CLOSE EXCEPTION-FILE
+           END-IF
+           IF AUDIT-FILE-OPENED
+               CLOSE AUDIT-FILE
+           END-IF.
